@@ -6,11 +6,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HANGMAN-GAME.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORD-FILE ASSIGN TO "WORDS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS word-file-status.
+
+           SELECT STATS-FILE ASSIGN TO "STATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS stats-file-status.
+
+           SELECT BATCH-IN-FILE ASSIGN TO "BATCHIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS batch-in-status.
+
+           SELECT BATCH-OUT-FILE ASSIGN TO "BATCHOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS batch-out-status.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD WORD-FILE.
+           01 WORD-RECORD.
+               05 WR-CATEGORY PIC X(12).
+               05 WR-WORD PIC X(20).
+
+           FD STATS-FILE.
+           01 STATS-HEADER-REC.
+               05 SH-TYPE PIC X(01).
+               05 SH-GAMES PIC 9(05).
+               05 SH-WINS PIC 9(05).
+               05 SH-LOSSES PIC 9(05).
+               05 SH-STREAK PIC 9(05).
+               05 FILLER PIC X(19).
+           01 STATS-WORD-REC.
+               05 SW-TYPE PIC X(01).
+               05 SW-WORD PIC X(20).
+               05 FILLER PIC X(19).
+
+           FD BATCH-IN-FILE.
+           01 BATCH-IN-RECORD.
+               05 BI-WORD PIC X(20).
+               05 BI-GUESSES PIC X(26).
+               05 BI-EXPECTED PIC X(04).
+
+           FD BATCH-OUT-FILE.
+           01 BATCH-OUT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 a PIC x(1).
            77 g PIC x(1).
+           77 d PIC x(1).
+           77 c PIC x(1).
            77 trash PIC x(1).
+
+           77 max-wrong-guesses PIC 9(2) COMP VALUE 7.
+
+           77 quit-requested PIC 9 VALUE 0. *> 0 is False, 1 is True
            77 i PIC 9(2).
            77 goodGuess PIC 9. *> 0 is False, 1 is True
 
@@ -19,7 +72,7 @@
            77 black PIC 99.
 
            77 playing PIC 9. *> 0 is False, 1 is True
-           77 loseLevel PIC 9.
+           77 loseLevel PIC 9(2).
 
            77 hangLine1 PIC x(40).
            77 hangLine2 PIC x(40).
@@ -32,14 +85,66 @@
            
            77 hangGuessed PIC x(20). *> No word length > 20
            77 hangWord PIC x(20).
+           77 hangWordLen PIC 9(2) COMP.
+
+           *> Sized for the worst case: every letter of the longest
+           *> word (20) guessed correctly plus the most wrong guesses
+           *> Easy difficulty allows (10), so a full round can never
+           *> run tried-count past the end of the table
+           77 tried-letters PIC x(30) VALUE SPACES.
+           77 tried-count PIC 9(2) COMP VALUE 0.
+           77 repeat-guess-flag PIC 9 VALUE 0. *> 0 is False, 1 is True
+           77 repeat-msg PIC x(40) VALUE SPACES.
+           77 hint-requested PIC 9 VALUE 0. *> 0 is False, 1 is True
+
+           77 command-line-param PIC x(10) VALUE SPACES.
+
+           77 batch-in-status PIC x(2).
+           77 batch-out-status PIC x(2).
+           77 batch-eof-flag PIC 9 VALUE 0. *> 0 is False, 1 is True
+           77 batch-g-idx PIC 9(2) COMP.
+           77 batch-result PIC x(4).
+           77 batch-status PIC x(4).
+           77 batch-case-count PIC 9(5) VALUE 0.
+           77 batch-pass-count PIC 9(5) VALUE 0.
+           77 batch-fail-count PIC 9(5) VALUE 0.
+           77 batch-out-line PIC x(80).
+
+           77 word-count PIC 9(3) COMP.
+           77 max-words PIC 9(3) COMP VALUE 500.
+           77 word-eof-flag PIC 9 VALUE 0. *> 0 is False, 1 is True
+           77 word-file-status PIC x(2).
 
            1 hangWords.
-             2 word1 PIC X(20) VALUE "hello".
-             2 word2 PIC X(20) VALUE "world".
-             2 word3 PIC X(20) VALUE "goodbye".
-             2 word4 PIC X(20) VALUE "programming".
+             2 hangWord-entry OCCURS 500 TIMES INDEXED BY word-idx.
+               3 hw-category PIC X(12).
+               3 hw-word PIC X(20).
+
+           77 selected-category PIC X(12) VALUE SPACES.
 
-           77 random-index PIC 9(1) COMP.
+           77 candidate-count PIC 9(3) COMP.
+           77 prior-candidate-count PIC 9(3) COMP.
+           1 candidate-indexes.
+             2 candidate-index-entry PIC 9(3) COMP
+                 OCCURS 500 TIMES INDEXED BY cand-idx.
+
+           77 random-index PIC 9(3) COMP.
+           77 chosen-word-index PIC 9(3) COMP.
+
+           77 stats-file-status PIC x(2).
+           77 stats-eof-flag PIC 9 VALUE 0. *> 0 is False, 1 is True
+
+           77 stats-games-played PIC 9(5) COMP.
+           77 stats-wins PIC 9(5) COMP.
+           77 stats-losses PIC 9(5) COMP.
+           77 stats-streak PIC 9(5) COMP.
+
+           77 used-word-count PIC 9(3) COMP.
+           77 used-word-found PIC 9. *> 0 is False, 1 is True
+
+           1 used-words.
+             2 used-word-entry OCCURS 500 TIMES INDEXED BY used-idx.
+               3 used-word-text PIC X(20).
 
        SCREEN SECTION.
            1 titre.
@@ -78,7 +183,7 @@
                    BACKGROUND-COLOR 0
                    FOREGROUND-COLOR 15.
 
-           1 menu.
+           1 main-menu.
                *> Display the home menu, ask for action to exec
 
                2 LINE 7 COL 7 VALUE
@@ -86,9 +191,49 @@
                    BACKGROUND-COLOR 0
                    FOREGROUND-COLOR 15.
 
-               2 LINE 9 COL 1 VALUE 'What do you want to do? '.
+               2 LINE 8 COL 7 VALUE
+                   '2) View statistics'
+                   BACKGROUND-COLOR 0
+                   FOREGROUND-COLOR 15.
+
+               2 LINE 9 COL 7 VALUE
+                   '3) Quit'
+                   BACKGROUND-COLOR 0
+                   FOREGROUND-COLOR 15.
+
+               2 LINE 10 COL 7 VALUE
+                   '4) Run batch verification'
+                   BACKGROUND-COLOR 0
+                   FOREGROUND-COLOR 15.
+
+               2 LINE 12 COL 1 VALUE 'What do you want to do? '.
                2 action PIC x(1) TO a REQUIRED.
 
+           1 view-stats.
+               *> Display the running game tally
+
+               2 BLANK SCREEN.
+               2 LINE 2 COL 1 VALUE 'STATISTICS'.
+
+               2 LINE 4 COL 1 VALUE 'Games played: '.
+               2 LINE 4 COL 16 FROM stats-games-played.
+
+               2 LINE 5 COL 1 VALUE 'Wins:         '.
+               2 LINE 5 COL 16 FROM stats-wins.
+
+               2 LINE 6 COL 1 VALUE 'Losses:       '.
+               2 LINE 6 COL 16 FROM stats-losses.
+
+               2 LINE 7 COL 1 VALUE 'Current streak: '.
+               2 LINE 7 COL 18 FROM stats-streak.
+
+               2 LINE 20 COL 1 VALUE
+                   'Press any key to continue...'
+                   BACKGROUND-COLOR black
+                   FOREGROUND-COLOR white.
+
+               2 PIC x(1) TO trash REQUIRED.
+
            1 start-game.
                *> Start the game and all its logic
 
@@ -105,9 +250,14 @@
                
                2 LINE 11 COL 35 VALUE 'Current guess:'.
                2 LINE 13 COL 40 FROM hangGuessed.
-               
-               
-               2 LINE 17 COL 1 VALUE 'Another guess? '.
+
+               2 LINE 15 COL 35 VALUE 'Letters tried:'.
+               2 LINE 16 COL 35 FROM tried-letters.
+
+               2 LINE 17 COL 1 FROM repeat-msg.
+
+               2 LINE 18 COL 1 VALUE
+                   'Another guess? (? for a hint) '.
                2 guess PIC x(1) TO g REQUIRED.
                
                
@@ -140,6 +290,51 @@
 
                2 PIC x(1) TO trash REQUIRED.
 
+           1 no-words-available.
+               *> WORDS.DAT is missing, unreadable, or empty - there
+               *> is nothing to play with, so send the player back
+               *> to the menu instead of picking from an empty table
+
+               2 BLANK SCREEN.
+               2 LINE 10 COL 10 VALUE
+                   'No words are available to play - check WORDS.DAT!'
+                   BACKGROUND-COLOR red
+                   FOREGROUND-COLOR white.
+
+               2 LINE 20 COL 1 VALUE
+                   'Press any key to continue...'
+                   BACKGROUND-COLOR black
+                   FOREGROUND-COLOR white.
+
+               2 PIC x(1) TO trash REQUIRED.
+
+           1 category-menu.
+               *> Pick which topic the word should come from
+
+               2 BLANK SCREEN.
+               2 LINE 7 COL 7 VALUE
+                   'Select a word category:'.
+               2 LINE 9 COL 9 VALUE '1) Programming terms'.
+               2 LINE 10 COL 9 VALUE '2) Geography'.
+               2 LINE 11 COL 9 VALUE '3) Animals'.
+               2 LINE 12 COL 9 VALUE '4) Any category'.
+
+               2 LINE 14 COL 1 VALUE 'Your choice? '.
+               2 category-choice PIC x(1) TO c REQUIRED.
+
+           1 difficulty-menu.
+               *> Pick how many wrong guesses are tolerated
+
+               2 BLANK SCREEN.
+               2 LINE 7 COL 7 VALUE
+                   'Select a difficulty:'.
+               2 LINE 9 COL 9 VALUE '(E)asy   - 10 wrong guesses'.
+               2 LINE 10 COL 9 VALUE '(N)ormal -  7 wrong guesses'.
+               2 LINE 11 COL 9 VALUE '(H)ard   -  5 wrong guesses'.
+
+               2 LINE 13 COL 1 VALUE 'Your choice? '.
+               2 difficulty PIC x(1) TO d REQUIRED.
+
 
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
@@ -147,137 +342,549 @@
                MOVE 12 TO red.
                MOVE 15 TO white.
                MOVE 0 TO black.
-                              
+
+               *> Load the playable words and the running statistics
+               PERFORM LOAD-WORDS
+               PERFORM LOAD-STATS
+
+               *> A "BATCH" startup parameter runs the unattended
+               *> verification pass and skips the interactive menu
+               *> entirely, so a new word list can be sanity-checked
+               *> overnight without anyone at the keyboard
+               ACCEPT command-line-param FROM COMMAND-LINE
+               IF command-line-param(1:5) = 'BATCH' THEN
+                   PERFORM RUN-BATCH-MODE
+                   STOP RUN
+               END-IF
+
                *> Start the game
-               PERFORM UNTIL action = '1'
+               PERFORM UNTIL quit-requested = 1
                    INITIALIZE action
 
                    DISPLAY titre
-                   DISPLAY menu
+                   DISPLAY main-menu
                    ACCEPT action
                    EVALUATE action
                      WHEN '1'
-                       MOVE 1 TO playing
-                       
-                       *> Obtain word to guess
-                       MOVE FUNCTION RANDOM() TO random-index
-                           *> Not sure how to get a random INTEGER
-                           *> between 1 and hangWords length
-                           *> Actually, it returns 0
-                       ADD 1 TO random-index
-
-                       MOVE hangWords(random-index:) TO hangWord                       
-
-                       PERFORM VARYING i FROM 1 BY 1
-                           UNTIL i > LENGTH OF hangWord
-                           
-                           IF hangWord(i:1) = '' THEN
-                               CONTINUE
-                           ELSE
-                               MOVE '_' TO hangGuessed(i:1)
-                           END-IF
-                       END-PERFORM
+                       PERFORM PLAY-ONE-GAME
+
+                     WHEN '2'
+                       DISPLAY view-stats
+                       ACCEPT trash
+
+                     WHEN '3'
+                       MOVE 1 TO quit-requested
+
+                     WHEN '4'
+                       PERFORM RUN-BATCH-MODE
+
+                     WHEN OTHER
+                       DISPLAY invalid-action
+
+                  END-EVALUATE
+               END-PERFORM
+
+               STOP RUN.
 
-                       *> Start the game loop
-                       PERFORM UNTIL playing = 0
-                           MOVE 0 TO goodGuess
-
-                           *> Assign hang man parts
-                           IF loseLevel = 0 THEN
-                               MOVE ' ' TO hangLine1
-                               MOVE ' ' TO hangLine2
-                               MOVE ' ' TO hangLine3
-                               MOVE ' ' TO hangLine4
-                               MOVE ' ' TO hangLine5
-                               MOVE ' ' TO hangLine6
-                               MOVE ' ' TO hangLine7
-                               MOVE ' ' TO hangLine8
+           PLAY-ONE-GAME.
+               *> Pick a word and run one full round; bails out with
+               *> a message instead of picking from an empty table
+               *> if WORDS.DAT turned out missing or empty
+               IF word-count = 0 THEN
+                   DISPLAY no-words-available
+                   ACCEPT trash
+               ELSE
+                   MOVE 1 TO playing
+                   MOVE 0 TO loseLevel
+
+                   *> Pick the topic the word should come from
+                   DISPLAY category-menu
+                   ACCEPT category-choice
+                   EVALUATE category-choice
+                     WHEN '1'
+                       MOVE 'PROGRAMMING' TO selected-category
+                     WHEN '2'
+                       MOVE 'GEOGRAPHY' TO selected-category
+                     WHEN '3'
+                       MOVE 'ANIMALS' TO selected-category
+                     WHEN OTHER
+                       MOVE SPACES TO selected-category
+                   END-EVALUATE
+
+                   *> Pick the difficulty, which sets how many
+                   *> wrong guesses the player is allowed
+                   DISPLAY difficulty-menu
+                   ACCEPT difficulty
+                   EVALUATE difficulty
+                     WHEN 'E'
+                       MOVE 10 TO max-wrong-guesses
+                     WHEN 'e'
+                       MOVE 10 TO max-wrong-guesses
+                     WHEN 'H'
+                       MOVE 5 TO max-wrong-guesses
+                     WHEN 'h'
+                       MOVE 5 TO max-wrong-guesses
+                     WHEN OTHER
+                       MOVE 7 TO max-wrong-guesses
+                   END-EVALUATE
+
+
+                   *> Build the list of words matching the chosen
+                   *> category (SPACES means any category)
+                   MOVE 0 TO candidate-count
+                   PERFORM VARYING word-idx FROM 1 BY 1
+                       UNTIL word-idx > word-count
+                       IF selected-category = SPACES OR
+                           hw-category(word-idx) = selected-category
+                           THEN
+                           ADD 1 TO candidate-count
+                           MOVE word-idx TO candidate-index-entry
+                               (candidate-count)
+                       END-IF
+                   END-PERFORM
+
+                   *> No word in that category: fall back to the
+                   *> whole word bank rather than stall the game
+                   IF candidate-count = 0 THEN
+                       PERFORM VARYING word-idx FROM 1 BY 1
+                           UNTIL word-idx > word-count
+                           ADD 1 TO candidate-count
+                           MOVE word-idx TO candidate-index-entry
+                               (candidate-count)
+                       END-PERFORM
+                   END-IF
+
+                   *> Prefer a word not already played; if every
+                   *> candidate has been used, play from the full
+                   *> candidate list rather than stall the game
+                   MOVE candidate-count TO prior-candidate-count
+                   MOVE 0 TO candidate-count
+                   PERFORM VARYING cand-idx FROM 1 BY 1
+                       UNTIL cand-idx > prior-candidate-count
+                       MOVE candidate-index-entry(cand-idx) TO word-idx
+                       MOVE 0 TO used-word-found
+                       PERFORM VARYING used-idx FROM 1 BY 1
+                           UNTIL used-idx > used-word-count
+                           IF used-word-text(used-idx) =
+                               hw-word(word-idx) THEN
+                               MOVE 1 TO used-word-found
                            END-IF
+                       END-PERFORM
+                       IF used-word-found = 0 THEN
+                           ADD 1 TO candidate-count
+                           MOVE word-idx TO candidate-index-entry
+                               (candidate-count)
+                       END-IF
+                   END-PERFORM
+                   IF candidate-count = 0 THEN
+                       MOVE prior-candidate-count TO candidate-count
+                   END-IF
+
+                   *> Obtain word to guess: a random integer
+                   *> between 1 and candidate-count drives the
+                   *> pick, so the word bank can grow past a
+                   *> handful of entries without corrupting the
+                   *> result
+                   COMPUTE random-index =
+                       FUNCTION INTEGER(
+                           FUNCTION RANDOM() * candidate-count) + 1
+                   MOVE candidate-index-entry(random-index)
+                       TO chosen-word-index
+
+                   MOVE hw-word(chosen-word-index) TO hangWord
+
+                   *> HANGWORD is a fixed 20-byte, space-padded
+                   *> field, so the real word length has to be
+                   *> tracked separately - otherwise HANGGUESSED
+                   *> shows underscores out past the actual word
+                   MOVE LENGTH OF hangWord TO hangWordLen
+                   PERFORM UNTIL hangWordLen = 0
+                       OR hangWord(hangWordLen:1) NOT = SPACE
+                       SUBTRACT 1 FROM hangWordLen
+                   END-PERFORM
+
+                   MOVE SPACES TO hangGuessed
+                   PERFORM VARYING i FROM 1 BY 1
+                       UNTIL i > hangWordLen
+                       MOVE '_' TO hangGuessed(i:1)
+                   END-PERFORM
+
+                   *> No letters tried yet on a fresh game
+                   MOVE SPACES TO tried-letters
+                   MOVE 0 TO tried-count
+                   MOVE SPACES TO repeat-msg
+
+                   *> Start the game loop
+                   PERFORM UNTIL playing = 0
+                       MOVE 0 TO goodGuess
+
+                       *> Assign hang man parts
+                       IF loseLevel = 0 THEN
+                           MOVE ' ' TO hangLine1
+                           MOVE ' ' TO hangLine2
+                           MOVE ' ' TO hangLine3
+                           MOVE ' ' TO hangLine4
+                           MOVE ' ' TO hangLine5
+                           MOVE ' ' TO hangLine6
+                           MOVE ' ' TO hangLine7
+                           MOVE ' ' TO hangLine8
+                       END-IF
                            
-                           IF loseLevel = 1 THEN
-                               MOVE '     ----------------             '
-                                    TO hangLine8
-                           END-IF
+                       IF loseLevel = 1 THEN
+                           MOVE '     ----------------             '
+                                TO hangLine8
+                       END-IF
                            
-                           IF loseLevel = 2 THEN
-                               MOVE '            ||                    '
-                                   TO hangLine2
-                               MOVE '            ||                    '
-                                   TO hangLine3
-                               MOVE '            ||                    '
-                                   TO hangLine4
-                               MOVE '            ||                    '
-                                   TO hangLine5
-                               MOVE '            ||                    '
-                                   TO hangLine6
-                               MOVE '            ||                    '
-                                   TO hangLine7
-                           END-IF
+                       IF loseLevel = 2 THEN
+                           MOVE '            ||                    '
+                               TO hangLine2
+                           MOVE '            ||                    '
+                               TO hangLine3
+                           MOVE '            ||                    '
+                               TO hangLine4
+                           MOVE '            ||                    '
+                               TO hangLine5
+                           MOVE '            ||                    '
+                               TO hangLine6
+                           MOVE '            ||                    '
+                               TO hangLine7
+                       END-IF
                            
-                           IF loseLevel = 3 THEN
-                               MOVE '        --------------------      '
-                                   TO hangLine1
-                           END-IF
+                       IF loseLevel = 3 THEN
+                           MOVE '        --------------------      '
+                               TO hangLine1
+                       END-IF
                            
-                           IF loseLevel = 4 THEN
-                               MOVE '            ||            |       '
-                                   TO hangLine2
-                           END-IF
+                       IF loseLevel = 4 THEN
+                           MOVE '            ||            |       '
+                               TO hangLine2
+                       END-IF
                            
-                           IF loseLevel = 5 THEN
-                               MOVE '            ||            O       '
-                                   TO hangLine3
-                           END-IF
+                       IF loseLevel = 5 THEN
+                           MOVE '            ||            O       '
+                               TO hangLine3
+                       END-IF
                            
-                           IF loseLevel = 6 THEN
-                               MOVE '            ||           /|\      '
-                                   TO hangLine4
-                           END-IF
+                       IF loseLevel = 6 THEN
+                           MOVE '            ||           /|\      '
+                               TO hangLine4
+                       END-IF
                            
-                           IF loseLevel = 7 THEN
-                               MOVE '            ||           / \      '
-                                   TO hangLine5
-                           END-IF
+                       IF loseLevel = 7 THEN
+                           MOVE '            ||           / \      '
+                               TO hangLine5
+                       END-IF
 
 
+                       *> Keep re-prompting while the player
+                       *> types a letter that was already tried,
+                       *> so only genuine mistakes cost a guess;
+                       *> '?' asks for a hint instead of a letter
+                       MOVE 0 TO hint-requested
+                       MOVE 1 TO repeat-guess-flag
+                       PERFORM UNTIL repeat-guess-flag = 0
                            DISPLAY titre
                            DISPLAY start-game
                            ACCEPT guess
-                           
-                           PERFORM VARYING i FROM 1 BY 1
-                               UNTIL i > LENGTH OF hangWord
-
-                               IF hangWord(i:1) = guess THEN
-                                   MOVE guess to hangGuessed(i:1)
-                                   MOVE 1 to goodGuess
-                               END-IF
-                           END-PERFORM
 
-                           IF goodGuess = 0 THEN
-                               ADD 1 TO loseLevel
-                               
-                               IF loseLevel = 8 THEN
-                                   MOVE 0 TO playing
-                               END-IF
+                           MOVE 0 TO repeat-guess-flag
+                           MOVE SPACES TO repeat-msg
+                           IF guess = '?' THEN
+                               MOVE 1 TO hint-requested
                            ELSE
-                               IF hangGuessed = hangWord THEN
-                                   MOVE 0 TO playing
-                               END-IF
+                               PERFORM CHECK-REPEAT-GUESS
                            END-IF
                        END-PERFORM
 
-                       IF hangGuessed = hangWord THEN
-                           DISPLAY you-won
+                       IF hint-requested = 1 THEN
+                           PERFORM GIVE-HINT
                        ELSE
-                           DISPLAY you-lose
+                           PERFORM PROCESS-NORMAL-GUESS
                        END-IF
+                   END-PERFORM
+
+                   IF hangGuessed = hangWord THEN
+                       DISPLAY you-won
+                       ADD 1 TO stats-wins
+                       ADD 1 TO stats-streak
+                   ELSE
+                       DISPLAY you-lose
+                       ADD 1 TO stats-losses
+                       MOVE 0 TO stats-streak
+                   END-IF
+
+                   ADD 1 TO stats-games-played
+                   PERFORM MARK-WORD-USED
+                   PERFORM SAVE-STATS
+               END-IF.
+
+           LOAD-WORDS.
+               *> Read the word-bank file into the HANGWORDS table so
+               *> the playable list can be grown without a recompile;
+               *> WORD-COUNT tracks how many entries actually loaded
+               MOVE 0 TO word-count
+               MOVE 0 TO word-eof-flag
+               OPEN INPUT WORD-FILE
+               IF word-file-status = '00' THEN
+                   PERFORM UNTIL word-eof-flag = 1
+                       OR word-count >= max-words
+                       READ WORD-FILE
+                           AT END MOVE 1 TO word-eof-flag
+                           NOT AT END
+                               ADD 1 TO word-count
+                               MOVE WR-CATEGORY
+                                   TO hw-category(word-count)
+                               MOVE WR-WORD TO hw-word(word-count)
+                       END-READ
+                   END-PERFORM
+                   CLOSE WORD-FILE
+               END-IF.
+
+           LOAD-STATS.
+               *> Read the running tally and the used-word history
+               *> back in so a new run does not start from a blank
+               *> slate; a missing STATS-FILE just means day one
+               MOVE 0 TO stats-games-played
+               MOVE 0 TO stats-wins
+               MOVE 0 TO stats-losses
+               MOVE 0 TO stats-streak
+               MOVE 0 TO used-word-count
+               MOVE 0 TO stats-eof-flag
+
+               OPEN INPUT STATS-FILE
+               IF stats-file-status = '00' THEN
+                   PERFORM UNTIL stats-eof-flag = 1
+                       READ STATS-FILE
+                           AT END MOVE 1 TO stats-eof-flag
+                           NOT AT END
+                               IF SH-TYPE = 'H' THEN
+                                   MOVE SH-GAMES TO stats-games-played
+                                   MOVE SH-WINS TO stats-wins
+                                   MOVE SH-LOSSES TO stats-losses
+                                   MOVE SH-STREAK TO stats-streak
+                               ELSE
+                                   IF SW-TYPE = 'W' THEN
+                                       ADD 1 TO used-word-count
+                                       MOVE SW-WORD TO used-word-text
+                                           (used-word-count)
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE STATS-FILE
+               END-IF.
+
+           SAVE-STATS.
+               *> Rewrite the stats file with the latest tally and
+               *> the full used-word history
+               OPEN OUTPUT STATS-FILE
+               IF stats-file-status = '00' THEN
+                   MOVE 'H' TO SH-TYPE
+                   MOVE stats-games-played TO SH-GAMES
+                   MOVE stats-wins TO SH-WINS
+                   MOVE stats-losses TO SH-LOSSES
+                   MOVE stats-streak TO SH-STREAK
+                   WRITE STATS-HEADER-REC
+
+                   PERFORM VARYING used-idx FROM 1 BY 1
+                       UNTIL used-idx > used-word-count
+                       MOVE 'W' TO SW-TYPE
+                       MOVE used-word-text(used-idx) TO SW-WORD
+                       WRITE STATS-WORD-REC
+                   END-PERFORM
+
+                   CLOSE STATS-FILE
+               END-IF.
+
+           PROCESS-NORMAL-GUESS.
+               *> Apply GUESS against HANGWORD; a miss costs a
+               *> wrong guess, a hit may complete the word
+               ADD 1 TO tried-count
+               MOVE guess TO tried-letters(tried-count:1)
+
+               PERFORM VARYING i FROM 1 BY 1
+                   UNTIL i > hangWordLen
+                   IF hangWord(i:1) = guess THEN
+                       MOVE guess TO hangGuessed(i:1)
+                       MOVE 1 TO goodGuess
+                   END-IF
+               END-PERFORM
 
-                     WHEN OTHER
-                       DISPLAY invalid-action
+               IF goodGuess = 0 THEN
+                   ADD 1 TO loseLevel
+                   IF loseLevel > max-wrong-guesses THEN
+                       MOVE 0 TO playing
+                   END-IF
+               ELSE
+                   IF hangGuessed = hangWord THEN
+                       MOVE 0 TO playing
+                   END-IF
+               END-IF.
+
+           CHECK-REPEAT-GUESS.
+               *> Flag GUESS if it was already tried this round
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > tried-count
+                   IF tried-letters(i:1) = guess THEN
+                       MOVE 1 TO repeat-guess-flag
+                       MOVE 'Already tried that letter!' TO repeat-msg
+                   END-IF
+               END-PERFORM.
+
+           GIVE-HINT.
+               *> Reveal one unrevealed letter, same cost as a
+               *> wrong guess
+               MOVE 0 TO goodGuess
+               PERFORM VARYING i FROM 1 BY 1
+                   UNTIL i > hangWordLen OR goodGuess = 1
+                   IF hangGuessed(i:1) = '_' THEN
+                       MOVE hangWord(i:1) TO hangGuessed(i:1)
+                       MOVE 1 TO goodGuess
+                   END-IF
+               END-PERFORM
 
-                  END-EVALUATE
+               *> Record the revealed letter as tried, the same as a
+               *> typed guess, so it shows in the tried-letters list
+               *> and a later repeat of it is rejected
+               IF goodGuess = 1 THEN
+                   ADD 1 TO tried-count
+                   MOVE hangWord(i:1) TO tried-letters(tried-count:1)
+               END-IF
+
+               ADD 1 TO loseLevel
+               IF hangGuessed = hangWord THEN
+                   MOVE 0 TO playing
+               ELSE
+                   IF loseLevel > max-wrong-guesses THEN
+                       MOVE 0 TO playing
+                   END-IF
+               END-IF.
+
+           RUN-BATCH-MODE.
+               *> Drive the same game logic against every word and
+               *> guess sequence in BATCHIN.DAT, unattended, and
+               *> leave a pass/fail report in BATCHOUT.DAT
+               MOVE 7 TO max-wrong-guesses
+               MOVE 0 TO batch-case-count
+               MOVE 0 TO batch-pass-count
+               MOVE 0 TO batch-fail-count
+               MOVE 0 TO batch-eof-flag
+
+               OPEN INPUT BATCH-IN-FILE
+               IF batch-in-status = '00' THEN
+                   OPEN OUTPUT BATCH-OUT-FILE
+                   IF batch-out-status = '00' THEN
+                       PERFORM UNTIL batch-eof-flag = 1
+                           READ BATCH-IN-FILE
+                               AT END MOVE 1 TO batch-eof-flag
+                               NOT AT END
+                                   ADD 1 TO batch-case-count
+                                   PERFORM RUN-ONE-BATCH-CASE
+                           END-READ
+                       END-PERFORM
+
+                       MOVE SPACES TO batch-out-line
+                       STRING 'TOTAL: ' DELIMITED BY SIZE
+                           batch-case-count DELIMITED BY SIZE
+                           '  PASS: ' DELIMITED BY SIZE
+                           batch-pass-count DELIMITED BY SIZE
+                           '  FAIL: ' DELIMITED BY SIZE
+                           batch-fail-count DELIMITED BY SIZE
+                           INTO batch-out-line
+                       END-STRING
+                       MOVE batch-out-line TO BATCH-OUT-RECORD
+                       WRITE BATCH-OUT-RECORD
+
+                       CLOSE BATCH-OUT-FILE
+                   END-IF
+                   CLOSE BATCH-IN-FILE
+               END-IF.
+
+           RUN-ONE-BATCH-CASE.
+               *> Replay one word/guess-sequence pair through the
+               *> same guess handling the interactive game uses
+               MOVE BI-WORD TO hangWord
+
+               MOVE LENGTH OF hangWord TO hangWordLen
+               PERFORM UNTIL hangWordLen = 0
+                   OR hangWord(hangWordLen:1) NOT = SPACE
+                   SUBTRACT 1 FROM hangWordLen
                END-PERFORM
 
-               STOP RUN.
+               MOVE SPACES TO hangGuessed
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > hangWordLen
+                   MOVE '_' TO hangGuessed(i:1)
+               END-PERFORM
+
+               MOVE SPACES TO tried-letters
+               MOVE 0 TO tried-count
+               MOVE 0 TO loseLevel
+               MOVE 1 TO playing
+
+               IF hangWordLen = 0 THEN
+                   MOVE 'FAIL' TO batch-status
+                   MOVE '----' TO batch-result
+                   ADD 1 TO batch-fail-count
+               ELSE
+                   PERFORM VARYING batch-g-idx FROM 1 BY 1
+                       UNTIL batch-g-idx > LENGTH OF BI-GUESSES
+                       OR playing = 0
+                       OR BI-GUESSES(batch-g-idx:1) = SPACE
+                       MOVE BI-GUESSES(batch-g-idx:1) TO guess
+                       MOVE 0 TO goodGuess
+                       PERFORM PROCESS-NORMAL-GUESS
+                   END-PERFORM
+
+                   *> The round has to have actually concluded - a
+                   *> guess sequence that runs out before a win or
+                   *> loss is test data that needs fixing, not a
+                   *> result to report as if the round finished
+                   IF playing = 1 THEN
+                       MOVE 'INCM' TO batch-result
+                   ELSE
+                       IF hangGuessed = hangWord THEN
+                           MOVE 'WIN ' TO batch-result
+                       ELSE
+                           MOVE 'LOSE' TO batch-result
+                       END-IF
+                   END-IF
+
+                   IF batch-result = BI-EXPECTED THEN
+                       MOVE 'PASS' TO batch-status
+                       ADD 1 TO batch-pass-count
+                   ELSE
+                       MOVE 'FAIL' TO batch-status
+                       ADD 1 TO batch-fail-count
+                   END-IF
+               END-IF
+
+               MOVE SPACES TO batch-out-line
+               STRING 'WORD: ' DELIMITED BY SIZE
+                   BI-WORD DELIMITED BY SIZE
+                   '  EXPECTED: ' DELIMITED BY SIZE
+                   BI-EXPECTED DELIMITED BY SIZE
+                   '  RESULT: ' DELIMITED BY SIZE
+                   batch-result DELIMITED BY SIZE
+                   '  STATUS: ' DELIMITED BY SIZE
+                   batch-status DELIMITED BY SIZE
+                   INTO batch-out-line
+               END-STRING
+               MOVE batch-out-line TO BATCH-OUT-RECORD
+               WRITE BATCH-OUT-RECORD.
+
+           MARK-WORD-USED.
+               *> Record HANGWORD as used, unless it already is
+               MOVE 0 TO used-word-found
+               PERFORM VARYING used-idx FROM 1 BY 1
+                   UNTIL used-idx > used-word-count
+                   IF used-word-text(used-idx) = hangWord THEN
+                       MOVE 1 TO used-word-found
+                   END-IF
+               END-PERFORM
+
+               IF used-word-found = 0
+                   AND used-word-count < max-words THEN
+                   ADD 1 TO used-word-count
+                   MOVE hangWord TO used-word-text(used-word-count)
+               END-IF.
 
        END PROGRAM HANGMAN-GAME.
